@@ -0,0 +1,5 @@
+	fd fa-employee-header.
+
+	01 faa-rec.
+	    03 faa-key				pic x(20).
+	    03 faa-data				pic x(180).
