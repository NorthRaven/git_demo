@@ -0,0 +1,5 @@
+	fd fb-employee-variables.
+
+	01 fba-rec.
+	    03 fba-key				pic x(20).
+	    03 fba-data				pic x(80).
