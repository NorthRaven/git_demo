@@ -0,0 +1,7 @@
+	fd fe-tag-file.
+
+	01 fea-rec.
+	    03 fea-tag-key			pic x(20).
+	    03 fea-sort-key			pic x(40).
+	    03 fea-employee			pic x(8).
+	    03 fea-key				pic x(32).
