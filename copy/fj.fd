@@ -0,0 +1,6 @@
+	fd fj-transfers.
+
+	01 fja-rec.
+	    03 fja-transfer-emp			pic x(20).
+	    03 fja-transfer-to-ref		pic x(20).
+	    03 filler				pic x(40).
