@@ -0,0 +1,5 @@
+	fd fu-user-header-glossary.
+
+	01 fua-rec.
+	    03 fua-key				pic x(4).
+	    03 fua-data				pic x(120).
