@@ -0,0 +1,7 @@
+	fd fv-variables-glossary.
+
+	01 fva-rec.
+	    03 fva-key.
+		05 fva-date			pic x(8).
+		05 fva-data-code		pic x(4).
+	    03 fva-data				pic x(48).
