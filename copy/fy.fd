@@ -0,0 +1,5 @@
+	fd fy-system-header-glossary.
+
+	01 fya-rec.
+	    03 fya-key				pic x(8).
+	    03 fya-data				pic x(42).
