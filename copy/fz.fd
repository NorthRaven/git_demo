@@ -0,0 +1,7 @@
+	fd fz-variables-glossary.
+
+	01 fza-rec.
+	    03 fza-key.
+		05 fza-date			pic x(8).
+		05 fza-data-code		pic x(4).
+	    03 fza-data				pic x(48).
