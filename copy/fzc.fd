@@ -0,0 +1,5 @@
+	fd fzc-multi-tax-depts.
+
+	01 fzca-rec.
+	    03 fzca-key				pic x(6).
+	    03 fzca-data			pic x(14).
