@@ -0,0 +1,6 @@
+	fd fze-cc-fl.
+
+	01 fze-rec.
+	    03 fze-emp-ref			pic x(20).
+	    03 fze-old-cost-code		pic x(12).
+	    03 filler				pic x(8).
