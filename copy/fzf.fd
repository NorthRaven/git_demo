@@ -0,0 +1,12 @@
+      *****************************************************************
+      * FZF - TAX DISTRICT / HMRC OFFICE REFERENCE MASTER, KEYED ON
+      * TAX DISTRICT NUMBER.
+      *****************************************************************
+	fd fzf-tax-districts.
+
+	01 fzfa-rec.
+	    03 fzfa-tax-district-num		pic x(3).
+	    03 fzfa-office-name			pic x(30).
+	    03 fzfa-paye-ref			pic x(13).
+	    03 fzfa-aoref			pic x(13).
+	    03 filler				pic x(21).
