@@ -0,0 +1,9 @@
+      *****************************************************************
+      * FZL - MULTI-SCHEME SWITCH FILE. ITS MERE PRESENCE (SEE
+      * BC005-SET-DATA) SELECTS THE MULTI-TAX-DISTRICT SUMMARY PATH.
+      *****************************************************************
+	fd fzl-file.
+
+	01 fzla-rec.
+	    03 fzla-key				pic x(6).
+	    03 fzla-data			pic x(14).
