@@ -0,0 +1,13 @@
+      *****************************************************************
+      * FZM-CODE-TYPE-FL - DATA-CODE-TO-CATEGORY LOOK-UP, KEYED BY THE
+      * BARE 3-DIGIT DATA CODE. ONE RECORD PER CODE DD-CODE-TYPE NEEDS
+      * TO CLASSIFY - REPLACES THE RANGE TESTS FORMERLY HARD-CODED
+      * THERE, SO THE CATEGORIES CAN BE MAINTAINED WITHOUT A PROGRAM
+      * CHANGE. SEE ALSO FZN-CODE-EXCEP-FL FOR THE SMALL NUMBER OF
+      * EXACT SHUFFLE-CODE OVERRIDES.
+      *****************************************************************
+	fd fzm-code-type-fl.
+
+	01 fzma-rec.
+	    03 fzma-key				pic x(3).
+	    03 fzma-code-type			pic 9.
