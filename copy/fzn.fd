@@ -0,0 +1,11 @@
+      *****************************************************************
+      * FZN-CODE-EXCEP-FL - THE SMALL NUMBER OF DATA-CODE CATEGORY
+      * OVERRIDES THAT CANNOT BE EXPRESSED AS A BARE-CODE RANGE,
+      * KEYED BY THE FULL 4-CHARACTER SHUFFLE CODE (WAD-SHUFFLE-CODE).
+      * CHECKED BY DD-CODE-TYPE BEFORE FZM-CODE-TYPE-FL.
+      *****************************************************************
+	fd fzn-code-excep-fl.
+
+	01 fzna-rec.
+	    03 fzna-key				pic x(4).
+	    03 fzna-code-type			pic 9.
