@@ -0,0 +1,3 @@
+	fd fzq-file.
+
+	01 fzqa-rec				pic x(20).
