@@ -0,0 +1,12 @@
+      *******************************************************************
+      ///////////////////////////////////////////////////////////////////
+	za-setup-footer.
+		move spaces to wza-print-line.
+		string	"END OF RUN - "
+				wza-prog-id
+				delimited by size
+			into wza-print-line.
+		move 2 to wza-footer-throw.
+
+	za-setup-footer-exit.
+		exit.
