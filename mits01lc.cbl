@@ -0,0 +1,274 @@
+	identification division.
+	program-id.
+		mits01lc.
+
+      ******************************************************************
+      * MITS01LC
+      * Loads/rebuilds CODETYPE (FZM-CODE-TYPE-FL) and CODEXCP
+      * (FZN-CODE-EXCEP-FL), the data-code-to-category glossaries
+      * MITS01CA's DD-CODE-TYPE reads instead of its old hard-coded
+      * range tests. Run once to seed both files, and again whenever
+      * the range/exception table below is amended for a new pay or
+      * deduction code - the files are rebuilt from scratch each time,
+      * not merged into.
+      ******************************************************************
+
+	environment division.
+	configuration section.
+	source-computer.
+		unix-v5.
+	object-computer.
+		unix-v5.
+
+      ******************************************************************
+      //////////////////////////////////////////////////////////////////
+	input-output section.
+
+	file-control.
+
+		copy "fzm.fc".
+		copy "fzn.fc".
+
+      ******************************************************************
+      //////////////////////////////////////////////////////////////////
+	data division.
+	file section.
+
+		copy "fzm.fd".
+		copy "fzn.fd".
+
+      ******************************************************************
+      //////////////////////////////////////////////////////////////////
+	working-storage section.
+
+		copy "wzz.ws".
+
+      * WLA-RANGE-TABLE - bare-code low/high/category triples, mirroring
+      * the range tests DD-CODE-TYPE used to run directly against
+      * WAD-CODE before the categories moved out to CODETYPE/CODEXCP.
+	01 wla-range-table.
+	    03 filler			pic 9(3) value 050.
+	    03 filler			pic 9(3) value 269.
+	    03 filler			pic 9 value 1.
+	    03 filler			pic 9(3) value 550.
+	    03 filler			pic 9(3) value 659.
+	    03 filler			pic 9 value 1.
+	    03 filler			pic 9(3) value 273.
+	    03 filler			pic 9(3) value 273.
+	    03 filler			pic 9 value 1.
+	    03 filler			pic 9(3) value 300.
+	    03 filler			pic 9(3) value 363.
+	    03 filler			pic 9 value 2.
+	    03 filler			pic 9(3) value 384.
+	    03 filler			pic 9(3) value 415.
+	    03 filler			pic 9 value 2.
+	    03 filler			pic 9(3) value 430.
+	    03 filler			pic 9(3) value 537.
+	    03 filler			pic 9 value 2.
+	    03 filler			pic 9(3) value 910.
+	    03 filler			pic 9(3) value 913.
+	    03 filler			pic 9 value 2.
+	    03 filler			pic 9(3) value 920.
+	    03 filler			pic 9(3) value 925.
+	    03 filler			pic 9 value 2.
+	    03 filler			pic 9(3) value 928.
+	    03 filler			pic 9(3) value 928.
+	    03 filler			pic 9 value 2.
+	    03 filler			pic 9(3) value 946.
+	    03 filler			pic 9(3) value 946.
+	    03 filler			pic 9 value 2.
+	    03 filler			pic 9(3) value 850.
+	    03 filler			pic 9(3) value 856.
+	    03 filler			pic 9 value 3.
+	    03 filler			pic 9(3) value 700.
+	    03 filler			pic 9(3) value 793.
+	    03 filler			pic 9 value 4.
+	    03 filler			pic 9(3) value 800.
+	    03 filler			pic 9(3) value 809.
+	    03 filler			pic 9 value 4.
+	    03 filler			pic 9(3) value 795.
+	    03 filler			pic 9(3) value 795.
+	    03 filler			pic 9 value 6.
+	    03 filler			pic 9(3) value 280.
+	    03 filler			pic 9(3) value 299.
+	    03 filler			pic 9 value 7.
+	    03 filler			pic 9(3) value 940.
+	    03 filler			pic 9(3) value 940.
+	    03 filler			pic 9 value 8.
+	    03 filler			pic 9(3) value 948.
+	    03 filler			pic 9(3) value 948.
+	    03 filler			pic 9 value 8.
+	    03 filler			pic 9(3) value 274.
+	    03 filler			pic 9(3) value 279.
+	    03 filler			pic 9 value 9.
+	    03 filler			pic 9(3) value 364.
+	    03 filler			pic 9(3) value 383.
+	    03 filler			pic 9 value 9.
+	    03 filler			pic 9(3) value 416.
+	    03 filler			pic 9(3) value 429.
+	    03 filler			pic 9 value 9.
+	    03 filler			pic 9(3) value 538.
+	    03 filler			pic 9(3) value 549.
+	    03 filler			pic 9 value 9.
+	    03 filler			pic 9(3) value 660.
+	    03 filler			pic 9(3) value 699.
+	    03 filler			pic 9 value 9.
+	    03 filler			pic 9(3) value 798.
+	    03 filler			pic 9(3) value 799.
+	    03 filler			pic 9 value 9.
+
+	01 wla-range-table-r redefines wla-range-table.
+	    03 wla-range			occurs 23 times.
+		05 wla-low			pic 9(3).
+		05 wla-high			pic 9(3).
+		05 wla-type			pic 9.
+
+	01 wla-idx				pic 9(2) comp.
+	01 wla-code-num				pic 9(3).
+
+      * WLB-EXCEP-TABLE - exact shuffle-code overrides that cannot be
+      * expressed as a bare-code range, mirroring the exception lists
+      * that used to sit inside DD-CODE-TYPE's range tests. 2701/2707/
+      * 2708/7940/7943/7944/7946 are the pre-existing SMP/SAP/SPP/ASPP
+      * instalment and recovery overrides; 2702/7941 are their ShPP
+      * equivalents; 2720 thru 2729 override bare code 272 back to
+      * pays for the SSP/SMP/SAP/SPP/ASPP/ShPP/FTC digit variants
+      * CE005-PAYMENT-1 tests on WAD-CODE-N.
+	01 wlb-excep-table.
+	    03 filler			pic x(4) value "2701".
+	    03 filler			pic 9 value 5.
+	    03 filler			pic x(4) value "2707".
+	    03 filler			pic 9 value 5.
+	    03 filler			pic x(4) value "2708".
+	    03 filler			pic 9 value 5.
+	    03 filler			pic x(4) value "2702".
+	    03 filler			pic 9 value 5.
+	    03 filler			pic x(4) value "7940".
+	    03 filler			pic 9 value 5.
+	    03 filler			pic x(4) value "7943".
+	    03 filler			pic 9 value 5.
+	    03 filler			pic x(4) value "7944".
+	    03 filler			pic 9 value 5.
+	    03 filler			pic x(4) value "7946".
+	    03 filler			pic 9 value 5.
+	    03 filler			pic x(4) value "7941".
+	    03 filler			pic 9 value 5.
+	    03 filler			pic x(4) value "2720".
+	    03 filler			pic 9 value 1.
+	    03 filler			pic x(4) value "2721".
+	    03 filler			pic 9 value 1.
+	    03 filler			pic x(4) value "2722".
+	    03 filler			pic 9 value 1.
+	    03 filler			pic x(4) value "2723".
+	    03 filler			pic 9 value 1.
+	    03 filler			pic x(4) value "2724".
+	    03 filler			pic 9 value 1.
+	    03 filler			pic x(4) value "2725".
+	    03 filler			pic 9 value 1.
+	    03 filler			pic x(4) value "2726".
+	    03 filler			pic 9 value 1.
+	    03 filler			pic x(4) value "2727".
+	    03 filler			pic 9 value 1.
+	    03 filler			pic x(4) value "2728".
+	    03 filler			pic 9 value 1.
+	    03 filler			pic x(4) value "2729".
+	    03 filler			pic 9 value 1.
+
+	01 wlb-excep-table-r redefines wlb-excep-table.
+	    03 wlb-excep			occurs 19 times.
+		05 wlb-excep-code		pic x(4).
+		05 wlb-excep-type		pic 9.
+
+	01 wlc-range-cnt			pic 9(5) value zero.
+	01 wlc-excep-cnt			pic 9(5) value zero.
+
+      ******************************************************************
+      //////////////////////////////////////////////////////////////////
+	procedure division.
+
+	declaratives.
+
+		copy "fzm.dec".
+		copy "fzn.dec".
+
+	end declaratives.
+
+      ******************************************************************
+      //////////////////////////////////////////////////////////////////
+	la-main							section.
+
+	la000-start.
+		display "MITS01LC LOADING CODETYPE/CODEXCP".
+		open output fzm-code-type-fl.
+		if wzz-io-err-code not = zero
+			perform zza-io-err.
+		open output fzn-code-excep-fl.
+		if wzz-io-err-code not = zero
+			perform zza-io-err.
+		perform la100-build-codetype
+			varying wla-idx from 1 by 1
+			until wla-idx > 23.
+		perform la200-build-codexcp
+			varying wla-idx from 1 by 1
+			until wla-idx > 19.
+		close fzm-code-type-fl.
+		if wzz-io-err-code not = zero
+			perform zza-io-err.
+		close fzn-code-excep-fl.
+		if wzz-io-err-code not = zero
+			perform zza-io-err.
+		display "MITS01LC CODETYPE ROWS " wlc-range-cnt.
+		display "MITS01LC CODEXCP ROWS  " wlc-excep-cnt.
+
+	la999-exit.
+		stop run.
+
+      ******************************************************************
+      //////////////////////////////////////////////////////////////////
+	la100-build-codetype					section.
+
+	la100-start.
+		perform la150-write-codes
+			varying wla-code-num from wla-low(wla-idx) by 1
+			until wla-code-num > wla-high(wla-idx).
+
+	la100-exit.
+		exit.
+
+      ******************************************************************
+      //////////////////////////////////////////////////////////////////
+	la150-write-codes					section.
+
+	la150-start.
+		move wla-code-num to fzma-key.
+		move wla-type(wla-idx) to fzma-code-type.
+		write fzma-rec.
+		if wzz-io-err-code not = zero
+			perform zza-io-err.
+		add 1 to wlc-range-cnt.
+
+	la150-exit.
+		exit.
+
+      ******************************************************************
+      //////////////////////////////////////////////////////////////////
+	la200-build-codexcp					section.
+
+	la200-start.
+		move wlb-excep-code(wla-idx) to fzna-key.
+		move wlb-excep-type(wla-idx) to fzna-code-type.
+		write fzna-rec.
+		if wzz-io-err-code not = zero
+			perform zza-io-err.
+		add 1 to wlc-excep-cnt.
+
+	la200-exit.
+		exit.
+
+      ******************************************************************
+      //////////////////////////////////////////////////////////////////
+	z-general						section.
+
+	copy "zza.rtn".
+
+	end program mits01lc.
