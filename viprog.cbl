@@ -38,6 +38,8 @@
 		copy "fze.fc".
 		copy "fzf.fc".
 		copy "fzl.fc".
+		copy "fzm.fc".
+		copy "fzn.fc".
 		copy "fzq.fc".
 
 		select paa-prt-fl
@@ -87,6 +89,31 @@
 			record key is ftr-key
 			file status is wzz-file-status.
 
+		select fg-bacs-fl
+			assign to external BACS
+			organization is line sequential
+			file status is wzz-file-status.
+
+		select fh-3rd-fl
+			assign to external THIRDPTY
+			organization is line sequential
+			file status is wzz-file-status.
+
+		select fi-negpay-fl
+			assign to external NEGPAY
+			organization is line sequential
+			file status is wzz-file-status.
+
+		select fk-chkpt-fl
+			assign to external CHKPT
+			organization is line sequential
+			file status is wzz-file-status.
+
+		select fl-rti-fl
+			assign to external FPSFILE
+			organization is line sequential
+			file status is wzz-file-status.
+
       ******************************************************************
       //////////////////////////////////////////////////////////////////
 	data division.
@@ -116,6 +143,8 @@
 		copy "fze.fd".
 		copy "fzf.fd".
 		copy "fzl.fd".
+		copy "fzm.fd".
+		copy "fzn.fd".
 		copy "fzq.fd".
 		copy "fzqb.rec".
 		copy "fzqc.rec".
@@ -168,7 +197,11 @@
 		05 fd-td			pic x(3).
 		05 fd-ref			pic x(7).
 	    03 fd-amounts.
-		05 fd-amt			pic s9(12) occurs 16.
+      * slots 1-16 are read/derived by xh-print-dss-summary/
+      * xj-print-dss-summary's own print-time scratch arithmetic -
+      * 17/18 are left untouched by those paragraphs and hold the
+      * real PGL/SHPP-recovery accumulations.
+		05 fd-amt			pic s9(12) occurs 18.
 
 	fd ff-coinage-fl.
 
@@ -183,6 +216,77 @@
 	01 ft-tran-record.
 	    03 ftr-key				pic x(20).
 
+      *  FG-BACS-FL - BACS STANDARD 18 SUBMISSION FILE. ONE RECORD IS
+      *  WRITTEN PER EMPLOYEE PAID BY BACS OR GIRO (SEE DL-HOW-PAID).
+	fd fg-bacs-fl.
+
+	01 fg-bacs-record.
+	    03 fgb-dest-sort-code		pic 9(6).
+	    03 fgb-dest-account-no		pic 9(8).
+	    03 fgb-transaction-code		pic xx.
+	    03 fgb-orig-sort-code		pic 9(6).
+	    03 fgb-orig-account-no		pic 9(8).
+	    03 fgb-reference			pic x(18).
+	    03 fgb-amount			pic 9(12).
+	    03 fgb-orig-account-name		pic x(18).
+	    03 fgb-dest-account-name		pic x(18).
+	    03 fgb-process-date		pic x(8).
+
+      *  FH-3RD-FL - ONE RECORD PER EMPLOYEE PER 3RD PARTY DEDUCTION
+      *  CODE (280-299), WRITTEN AS EACH IS CALCULATED (CE035-3RD-PARTY
+      *  / DN-WRITE-3RD-SCHED) AND READ BACK BY YO-3RD-SCHEDULE-PRT TO
+      *  PRINT A PER-EMPLOYEE CREDITOR/REFERENCE SCHEDULE.
+	fd fh-3rd-fl.
+
+	01 fh-3rd-record.
+	    03 fha-key.
+		05 fha-dept			pic x(6).
+		05 fha-sub-dept			pic x(6).
+		05 fha-employee			pic x(8).
+	    03 fha-code				pic x(4).
+	    03 fha-desc				pic x(18).
+	    03 fha-amount			pic s9(12).
+
+      *  FI-NEGPAY-FL - ONE RECORD PER EMPLOYEE FOR WHOM YL-CASH-ANAL
+      *  FOUND A NEGATIVE NET PAY. READ BACK BY YP-NEGPAY-PRT TO PRINT
+      *  A RUN-END EXCEPTION LISTING.
+	fd fi-negpay-fl.
+
+	01 fi-negpay-record.
+	    03 fia-key.
+		05 fia-dept			pic x(6).
+		05 fia-sub-dept			pic x(6).
+		05 fia-employee			pic x(8).
+	    03 fia-emp-name			pic x(20).
+	    03 fia-amount			pic s9(12).
+
+      *  FK-CHKPT-FL - RUN-RESTART CHECKPOINT. HOLDS THE DEPARTMENT/
+      *  SUB-DEPARTMENT LAST FULLY PRINTED AND POSTED TO SUBDPAY/DEPTPAY/
+      *  PRPAY, SO A RUN ABORTED BY ZZA-IO-ERR CAN BE RESTARTED FROM THAT
+      *  POINT INSTEAD OF FROM DEPARTMENT 1 (SEE BD-PRINTER-FL/BA-OPEN-
+      *  FILES).
+	fd fk-chkpt-fl.
+
+	01 fk-chkpt-record.
+	    03 fka-dept				pic x(6).
+	    03 fka-sub-dept			pic x(6).
+
+      *  FL-RTI-FL - THE SAME PER-TAX-DISTRICT TOTALS SHOWN ON THE P32
+      *  SUMMARY (SEE XH-PRINT-DSS-SUMMARY/XI-UPDATE-SUMM-FL), WRITTEN
+      *  OUT AS A SUBMITTABLE ELECTRONIC RETURN (ONE RECORD PER TAX
+      *  DISTRICT/ERS REFERENCE READ OFF FD-SUMM-FL) RATHER THAN ONLY
+      *  BEING PRINTED ON PAPER.
+	fd fl-rti-fl.
+
+	01 fl-rti-record.
+	    03 fla-td				pic x(3).
+	    03 filler				pic x.
+	    03 fla-ref				pic x(7).
+	    03 filler				pic x.
+      * (1) thru (13) are FD-AMT(1) thru (13) unchanged; (14)/(15)
+      * carry FD-AMT(17)/(18), the PGL/SHPP-recovery totals.
+	    03 fla-amt				pic s9(10)v99 occurs 15.
+
       ******************************************************************
       //////////////////////////////////////////////////////////////////
 	working-storage section.
@@ -251,6 +355,12 @@
 	    03 waa-new-rec-mkr			pic 9.
 	    03 waa-coinage-mkr			pic 9.
 	    03 waa-use-nicalc5-mkr		pic 9.
+	    03 waa-bacs-mkr			pic 9.
+	    03 waa-3rd-sched-mkr		pic 9.
+	    03 waa-negpay-mkr			pic 9.
+	    03 waa-chkpt-present		pic 9.
+	    03 waa-restart-active		pic 9.
+	    03 waa-chkpt-eof			pic 9.
 
       ******************************************************************
       //////////////////////////////////////////////////////////////////
@@ -500,6 +610,34 @@
 			"TAX REFERENCE: ".
 		05 wac-tax-ref-ftl8		pic x(7).
 
+	01 wao-3rd-sched-line.
+	    03 wao-dept				pic x(6).
+	    03 filler				pic x.
+	    03 wao-sub-dept			pic x(6).
+	    03 filler				pic x.
+	    03 wao-employee			pic x(8).
+	    03 filler				pic x.
+	    03 wao-code				pic x(4).
+	    03 filler				pic x.
+	    03 wao-desc				pic x(18).
+	    03 filler				pic x.
+	    03 wao-amount			pic z(9)9.99-.
+
+	01 wap-negpay-line.
+	    03 wap-dept				pic x(6).
+	    03 filler				pic x.
+	    03 wap-sub-dept			pic x(6).
+	    03 filler				pic x.
+	    03 wap-employee			pic x(8).
+	    03 filler				pic x.
+	    03 wap-emp-name			pic x(20).
+	    03 filler				pic x.
+	    03 wap-amount			pic z(9)9.99-.
+
+	01 war-cash-reqn-totals.
+	    03 war-reqn-cnts			pic 9(7) occurs 11.
+	    03 war-reqn-cash			pic s9(12).
+
       ******************************************************************
       //////////////////////////////////////////////////////////////////
 
@@ -566,6 +704,10 @@
 		05 wad-fbb-sub-dept		pic x(6).
 		05 filler			pic x(8).
 
+	01 waq-chkpt-key.
+	    03 waq-chk-dept			pic x(6).
+	    03 waq-chk-sub-dept			pic x(6).
+
 	01 wad-split-fja-key.
 	    03 wad-fja-dept			pic x(6).
 	    03 wad-fja-sub-dept			pic x(6).
@@ -683,6 +825,12 @@
 		05 wae-d-asppi-pay		pic s9(12) occurs 6.
 	    03 wae-p-asppi-totals.
 		05 wae-p-asppi-pay		pic s9(12) occurs 6.
+	    03 wae-shppi-totals.
+		05 wae-shppi-pay		pic s9(12) occurs 6.
+	    03 wae-d-shppi-totals.
+		05 wae-d-shppi-pay		pic s9(12) occurs 6.
+	    03 wae-p-shppi-totals.
+		05 wae-p-shppi-pay		pic s9(12) occurs 6.
 	    03 wae-smp-totals.
 		05 wae-smp-pay			pic s9(12) occurs 6.
 	    03 wae-d-smp-totals.
@@ -707,6 +855,12 @@
 		05 wae-d-aspp-pay		pic s9(12) occurs 6.
 	    03 wae-p-aspp-totals.
 		05 wae-p-aspp-pay		pic s9(12) occurs 6.
+	    03 wae-shpp-totals.
+		05 wae-shpp-pay			pic s9(12) occurs 6.
+	    03 wae-d-shpp-totals.
+		05 wae-d-shpp-pay		pic s9(12) occurs 6.
+	    03 wae-p-shpp-totals.
+		05 wae-p-shpp-pay		pic s9(12) occurs 6.
 	    03 wae-ded-totals.
 		05 wae-total-ded		pic s9(12) occurs 6.
 	    03 wae-d-ded-totals.
@@ -827,6 +981,12 @@
 		05 wae-d-sl-tot			pic s9(12) occurs 6.
 	    03 wae-p-sl-totals.
 		05 wae-p-sl-tot			pic s9(12) occurs 6.
+	    03 wae-pgl-totals.
+		05 wae-pgl-tot			pic s9(12) occurs 6.
+	    03 wae-d-pgl-totals.
+		05 wae-d-pgl-tot		pic s9(12) occurs 6.
+	    03 wae-p-pgl-totals.
+		05 wae-p-pgl-tot		pic s9(12) occurs 6.
 	    03 wae-eesni-totals.
 		05 wae-eesni-tot		pic s9(12) occurs 6.
 	    03 wae-d-eesni-totals.
@@ -839,6 +999,12 @@
 		05 wae-d-ersni-tot		pic s9(12) occurs 6.
 	    03 wae-p-ersni-totals.
 		05 wae-p-ersni-tot		pic s9(12) occurs 6.
+	    03 wae-erspen-totals.
+		05 wae-erspen-tot		pic s9(12) occurs 6.
+	    03 wae-d-erspen-totals.
+		05 wae-d-erspen-tot		pic s9(12) occurs 6.
+	    03 wae-p-erspen-totals.
+		05 wae-p-erspen-tot		pic s9(12) occurs 6.
 	    03 wae-non-tax-totals.
 		05 wae-non-tax-tot		pic s9(12) occurs 6.
 	    03 wae-d-non-tax-totals.
@@ -902,6 +1068,8 @@
 		    07 wae-spp-com-pay		pic s9(12) occurs 6.
 		05 wae-aspp-com-totals.
 		    07 wae-aspp-com-pay		pic s9(12) occurs 6.
+		05 wae-shpp-com-totals.
+		    07 wae-shpp-com-pay		pic s9(12) occurs 6.
 		05 wae-smp-rec-totals.
 		    07 wae-smp-rec-pay		pic s9(12) occurs 6.
 		05 wae-sap-rec-totals.
@@ -910,6 +1078,8 @@
 		    07 wae-spp-rec-pay		pic s9(12) occurs 6.
 		05 wae-aspp-rec-totals.
 		    07 wae-aspp-rec-pay		pic s9(12) occurs 6.
+		05 wae-shpp-rec-totals.
+		    07 wae-shpp-rec-pay		pic s9(12) occurs 6.
 	    03 wae-dss-dept-totals.
 		05 wae-d-dss-tote.
 		    07 wae-d-dss-tote-pay	pic s9(12) occurs 6.
@@ -925,6 +1095,8 @@
 		    07 wae-d-spp-com-pay	pic s9(12) occurs 6.
 		05 wae-d-aspp-com-totals.
 		    07 wae-d-aspp-com-pay	pic s9(12) occurs 6.
+		05 wae-d-shpp-com-totals.
+		    07 wae-d-shpp-com-pay	pic s9(12) occurs 6.
 		05 wae-d-smp-rec-totals.
 		    07 wae-d-smp-rec-pay	pic s9(12) occurs 6.
 		05 wae-d-sap-rec-totals.
@@ -933,6 +1105,8 @@
 		    07 wae-d-spp-rec-pay	pic s9(12) occurs 6.
 		05 wae-d-aspp-rec-totals.
 		    07 wae-d-aspp-rec-pay	pic s9(12) occurs 6.
+		05 wae-d-shpp-rec-totals.
+		    07 wae-d-shpp-rec-pay	pic s9(12) occurs 6.
 	    03 wae-dss-pay-totals.
 		05 wae-p-dss-tote.
 		    07 wae-p-dss-tote-pay	pic s9(12) occurs 6.
@@ -948,6 +1122,8 @@
 		    07 wae-p-spp-com-pay	pic s9(12) occurs 6.
 		05 wae-p-aspp-com-totals.
 		    07 wae-p-aspp-com-pay	pic s9(12) occurs 6.
+		05 wae-p-shpp-com-totals.
+		    07 wae-p-shpp-com-pay	pic s9(12) occurs 6.
 		05 wae-p-smp-rec-totals.
 		    07 wae-p-smp-rec-pay	pic s9(12) occurs 6.
 		05 wae-p-sap-rec-totals.
@@ -956,6 +1132,8 @@
 		    07 wae-p-spp-rec-pay	pic s9(12) occurs 6.
 		05 wae-p-aspp-rec-totals.
 		    07 wae-p-aspp-rec-pay	pic s9(12) occurs 6.
+		05 wae-p-shpp-rec-totals.
+		    07 wae-p-shpp-rec-pay	pic s9(12) occurs 6.
 	    03 wae-taxed-totals.
 		05 wae-tax-taxable.
 		    07 wae-taxable-tot		pic s9(12) occurs 6.
@@ -1539,7 +1717,7 @@
 	    03 wae-948-net.
 		05 wae-948-net-pay		pic s9(12) occurs 6.
 	    03 wae-summary-payroll-totals.
-		05 wae-p-summ			pic s9(12) occurs 16.
+		05 wae-p-summ			pic s9(12) occurs 18.
 
       ******************************************************************
       //////////////////////////////////////////////////////////////////
@@ -1622,6 +1800,15 @@
 	    03 filler				pic x(2).
 	    03 waf-summ-amt			pic z(8)9.99- occurs 9.
 
+      * WAF-SUMM-EXTRA-LINE - standalone PGL/SHPP-recovery totals line
+      * printed alongside the P32 tax district summary table, since
+      * their FD-AMT slots aren't part of the table's own column set.
+	01 waf-summ-extra-line.
+	    03 filler				pic x(5).
+	    03 waf-summ-extra-label		pic x(20).
+	    03 waf-summ-extra-amt		pic z(8)9.99-.
+	    03 filler				pic x(93).
+
 	01 waf-current-alpha			pic x(30).
 
 	01 waf-print-line			pic x(132).
@@ -1719,6 +1906,8 @@
 		copy "fze.dec".
 		copy "fzf.dec".
 		copy "fzl.dec".
+		copy "fzm.dec".
+		copy "fzn.dec".
 		copy "fzq.dec".
 
       *******************************************************************
@@ -1812,6 +2001,71 @@
 				wzz-io-err-code
 				wzz-file-name.
 
+      *******************************************************************
+      ///////////////////////////////////////////////////////////////////
+	fg-err							section.
+		use after error procedure on fg-bacs-fl.
+
+	fgerr.
+		if wzz-io-err-code = zero
+			move "BACS" to wzz-file-name
+			call "mits01vc" using
+				wzz-file-status
+				wzz-io-err-code
+				wzz-file-name.
+
+      *******************************************************************
+      ///////////////////////////////////////////////////////////////////
+	fh-err							section.
+		use after error procedure on fh-3rd-fl.
+
+	fherr.
+		if wzz-io-err-code = zero
+			move "THIRDPTY" to wzz-file-name
+			call "mits01vc" using
+				wzz-file-status
+				wzz-io-err-code
+				wzz-file-name.
+
+      *******************************************************************
+      ///////////////////////////////////////////////////////////////////
+	fi-err							section.
+		use after error procedure on fi-negpay-fl.
+
+	fierr.
+		if wzz-io-err-code = zero
+			move "NEGPAY" to wzz-file-name
+			call "mits01vc" using
+				wzz-file-status
+				wzz-io-err-code
+				wzz-file-name.
+
+      *******************************************************************
+      ///////////////////////////////////////////////////////////////////
+	fk-err							section.
+		use after error procedure on fk-chkpt-fl.
+
+	fkerr.
+		if wzz-io-err-code = zero
+			move "CHKPT" to wzz-file-name
+			call "mits01vc" using
+				wzz-file-status
+				wzz-io-err-code
+				wzz-file-name.
+
+      *******************************************************************
+      ///////////////////////////////////////////////////////////////////
+	fl-err							section.
+		use after error procedure on fl-rti-fl.
+
+	flerr.
+		if wzz-io-err-code = zero
+			move "FPSFILE" to wzz-file-name
+			call "mits01vc" using
+				wzz-file-status
+				wzz-io-err-code
+				wzz-file-name.
+
 	end declaratives.
 
       **| CONTEXT |******************************************************
@@ -1833,7 +2087,11 @@
 		perform bc-header-setup.
 		perform bd-printer-fl until waa-eof-flag not = zero.
 		perform yn-footer-line.
+		perform yo-3rd-schedule-prt.
+		perform yp-negpay-prt.
+		perform yq-cash-reqn-prt.
 		perform be-close-files.
+		perform dp-clear-checkpoint.
 		if waa-special-split not = zero
 			if waa-scan = zero
 				add 1 to waa-scan
@@ -1861,6 +2119,12 @@
 		if wzz-io-err-code not = zero
 			perform zza-io-err.
 		open input fz-variables-glossary.
+		if wzz-io-err-code not = zero
+			perform zza-io-err.
+		open input fzm-code-type-fl.
+		if wzz-io-err-code not = zero
+			perform zza-io-err.
+		open input fzn-code-excep-fl.
 		if wzz-io-err-code not = zero
 			perform zza-io-err.
 		open input fy-system-header-glossary.
@@ -1890,6 +2154,34 @@
 			else
 			move zero to wzz-io-err-code.
 		move zero to fzqa-rec.
+		move spaces to waq-chkpt-key.
+		move zero to waa-chkpt-eof.
+		open input fk-chkpt-fl.
+		if wzz-io-err-code = zero
+			perform ba005-read-chkpt
+				until waa-chkpt-eof not = zero
+			close fk-chkpt-fl
+			if wzz-io-err-code not = zero
+				perform zza-io-err
+			end-if
+		else
+			move zero to wzz-io-err-code
+		end-if.
+		if waq-chk-dept not = spaces
+			move 1 to waa-restart-active.
+		open output fk-chkpt-fl.
+		if wzz-io-err-code not = zero
+			perform zza-io-err.
+
+	ba005-read-chkpt.
+		read fk-chkpt-fl next record
+			at end
+			move 1 to waa-chkpt-eof.
+		if wzz-io-err-code not = zero
+			perform zza-io-err.
+		if waa-chkpt-eof = zero
+			move fka-dept to waq-chk-dept
+			move fka-sub-dept to waq-chk-sub-dept.
 
 	ba999-exit.
 		exit.
@@ -1956,24 +2248,32 @@
 		move fac-tax-period to wac-tax-period.
 		string wab-dd wab-month-str(wab-mm) wab-yy
 			delimited by size into wac-prt-date.
-		open output fa-pay-fl.
-		if wzz-io-err-code not = zero
-			perform zza-io-err.
-		open output fb-pay-fl.
-		if wzz-io-err-code not = zero
-			perform zza-io-err.
-		open output fc-pay-fl.
-		if wzz-io-err-code not = zero
-			perform zza-io-err.
-		close fa-pay-fl.
-		if wzz-io-err-code not = zero
-			perform zza-io-err.
-		close fb-pay-fl.
-		if wzz-io-err-code not = zero
-			perform zza-io-err.
-		close fc-pay-fl.
-		if wzz-io-err-code not = zero
-			perform zza-io-err.
+		if waa-restart-active = zero
+			open output fa-pay-fl
+			if wzz-io-err-code not = zero
+				perform zza-io-err
+			end-if
+			open output fb-pay-fl
+			if wzz-io-err-code not = zero
+				perform zza-io-err
+			end-if
+			open output fc-pay-fl
+			if wzz-io-err-code not = zero
+				perform zza-io-err
+			end-if
+			close fa-pay-fl
+			if wzz-io-err-code not = zero
+				perform zza-io-err
+			end-if
+			close fb-pay-fl
+			if wzz-io-err-code not = zero
+				perform zza-io-err
+			end-if
+			close fc-pay-fl
+			if wzz-io-err-code not = zero
+				perform zza-io-err
+			end-if
+		end-if.
 		open i-o fa-pay-fl.
 		if wzz-io-err-code not = zero
 			perform zza-io-err.
@@ -2108,12 +2408,16 @@
 		move 1 to waa-summ-flag.
 
 	bc900-par.
-		open output fd-summ-fl.
-		if wzz-io-err-code not = zero
-			perform zza-io-err.
-		close fd-summ-fl.
-		if wzz-io-err-code not = zero
-			perform zza-io-err.
+		if waa-restart-active = zero
+			open output fd-summ-fl
+			if wzz-io-err-code not = zero
+				perform zza-io-err
+			end-if
+			close fd-summ-fl
+			if wzz-io-err-code not = zero
+				perform zza-io-err
+			end-if
+		end-if.
 		open i-o fd-summ-fl.
 		if wzz-io-err-code not = zero
 			perform zza-io-err.
@@ -2142,6 +2446,19 @@
 		if fbb-data-code not numeric
 			if waa-eof-flag = zero
 				go to bd003-read-emp.
+		if waa-restart-active not = zero
+			and waa-eof-flag = zero
+			if fbb-dept < waq-chk-dept
+				go to bd003-read-emp.
+		if waa-restart-active not = zero
+			and waa-eof-flag = zero
+			if fbb-dept = waq-chk-dept
+				if fbb-sub-dept not > waq-chk-sub-dept
+					go to bd003-read-emp
+				else
+					move zero to waa-restart-active
+			else
+				move zero to waa-restart-active.
 		if wab-read-mkr = zero
 			move 1 to wab-read-mkr
 			move fbb-dept to wad-save-dept
@@ -2154,10 +2471,15 @@
 			if fbb-sub-dept not = wad-save-sub
 				or fbb-dept not = wad-save-dept
 				perform ca-sub-print
-				move fbb-sub-dept to wad-save-sub
 				if fbb-dept not = wad-save-dept
 					perform cc-dept-print
-					move fbb-dept to wad-save-dept.
+					perform do-write-checkpoint
+					move fbb-dept to wad-save-dept
+					else
+					perform do-write-checkpoint
+				end-if
+				move fbb-sub-dept to wad-save-sub
+			end-if.
 		if waa-code-break not = zero
 			if waa-cost-break not = zero
 				perform ca-sub-print
@@ -2200,6 +2522,12 @@
 		if wzz-io-err-code not = zero
 			perform zza-io-err.
 		close fz-variables-glossary.
+		if wzz-io-err-code not = zero
+			perform zza-io-err.
+		close fzm-code-type-fl.
+		if wzz-io-err-code not = zero
+			perform zza-io-err.
+		close fzn-code-excep-fl.
 		if wzz-io-err-code not = zero
 			perform zza-io-err.
 		close fb-employee-variables.
@@ -2246,6 +2574,13 @@
 			close ff-coinage-fl
 			if wzz-io-err-code not = zero
 				perform zza-io-err.
+		if waa-bacs-mkr not = zero
+			close fg-bacs-fl
+			if wzz-io-err-code not = zero
+				perform zza-io-err.
+		close fk-chkpt-fl.
+		if wzz-io-err-code not = zero
+			perform zza-io-err.
 
 	be999-exit.
 		exit.
@@ -2359,6 +2694,8 @@
 				perform xh-print-dss-summary
 				else
 				perform xj-print-dss-summary.
+		if waa-special-split = zero
+			perform xk-write-rti-fl.
 
 	cd999-exit.
 		exit.
@@ -2393,7 +2730,7 @@
 			ce015-tax
 			ce020-ni
 			ce025-dss
-			ce999-exit
+			ce030-ers-pension
 			ce035-3rd-party
 			ce040-net-pay-calc
 			ce045-calc-notions
@@ -2450,6 +2787,10 @@
 				move wae-ftc-totals to wag-data-num2
 				perform zx-add-subtract
 				move wag-data-num2 to wae-ftc-totals.
+		if wad-code = "273"
+			move wae-shpp-totals to wag-data-num2
+			perform zx-add-subtract
+			move wag-data-num2 to wae-shpp-totals.
 		if wad-code not < "242" and not > "265"
 			move wae-non-tax-totals to wag-data-num2
 			perform zx-add-subtract
@@ -2538,9 +2879,14 @@
 			move wag-data-num2 to wae-cod4A-totals.
 		if wad-shuffle-code = "9124"
 			if fbb-link-ind = "L"
-				move wae-sl-totals to wag-data-num2	
+				move wae-sl-totals to wag-data-num2
 				perform zx-add-subtract
 				move wag-data-num2 to wae-sl-totals.
+		if wad-shuffle-code = "9125"
+			if fbb-link-ind = "L"
+				move wae-pgl-totals to wag-data-num2
+				perform zx-add-subtract
+				move wag-data-num2 to wae-pgl-totals.
 		if (wad-code = "910" or "912")
 			if fbb-link-ind not = "L"
 				move wae-aeos-totals to wag-data-num2
@@ -3284,6 +3630,10 @@
 			move wae-asppi-totals to wag-data-num2
 			perform zx-add-subtract
 			move wag-data-num2 to wae-asppi-totals.
+		if wad-shuffle-code = "2702"
+			move wae-shppi-totals to wag-data-num2
+			perform zx-add-subtract
+			move wag-data-num2 to wae-shppi-totals.
 		if wad-shuffle-code = "7940"
 			move wae-smp-rec-totals to wag-data-num2
 			perform zx-add-subtract
@@ -3300,6 +3650,17 @@
 			move wae-aspp-rec-totals to wag-data-num2
 			perform zx-add-subtract
 			move wag-data-num2 to wae-aspp-rec-totals.
+		if wad-shuffle-code = "7941"
+			move wae-shpp-rec-totals to wag-data-num2
+			perform zx-add-subtract
+			move wag-data-num2 to wae-shpp-rec-totals.
+		go to ce999-exit.
+
+	ce030-ers-pension.
+		if wad-code = "795"
+			move wae-erspen-totals to wag-data-num2
+			perform zx-add-subtract
+			move wag-data-num2 to wae-erspen-totals.
 		go to ce999-exit.
 
 	ce035-3rd-party.
@@ -3307,7 +3668,8 @@
 			move wae-3rd-totals to wag-data-num2
 			perform zx-add-subtract
 			move wag-data-num2 to wae-3rd-totals
-			perform di-include-3rd.
+			perform di-include-3rd
+			perform dn-write-3rd-sched.
 		go to ce999-exit.
 
 	ce040-net-pay-calc.
@@ -3747,6 +4109,11 @@
 		perform zx-add-subtract.
 		move wag-data-num2 to wae-d-asppi-totals.
 
+		move wae-shppi-totals to wag-data-num1.
+		move wae-d-shppi-totals to wag-data-num2.
+		perform zx-add-subtract.
+		move wag-data-num2 to wae-d-shppi-totals.
+
 		move wae-smp-totals to wag-data-num1.
 		move wae-d-smp-totals to wag-data-num2.
 		perform zx-add-subtract.
@@ -3767,6 +4134,11 @@
 		perform zx-add-subtract.
 		move wag-data-num2 to wae-d-aspp-totals.
 
+		move wae-shpp-totals to wag-data-num1.
+		move wae-d-shpp-totals to wag-data-num2.
+		perform zx-add-subtract.
+		move wag-data-num2 to wae-d-shpp-totals.
+
 		move wae-ssp-rec-totals to wag-data-num1.
 		move wae-d-ssp-rec-totals to wag-data-num2.
 		perform zx-add-subtract.
@@ -3787,6 +4159,10 @@
 		move wae-d-aspp-com-totals to wag-data-num2.
 		perform zx-add-subtract.
 		move wag-data-num2 to wae-d-aspp-com-totals.
+		move wae-shpp-com-totals to wag-data-num1.
+		move wae-d-shpp-com-totals to wag-data-num2.
+		perform zx-add-subtract.
+		move wag-data-num2 to wae-d-shpp-com-totals.
 		move wae-smp-rec-totals to wag-data-num1.
 		move wae-d-smp-rec-totals to wag-data-num2.
 		perform zx-add-subtract.
@@ -3803,6 +4179,10 @@
 		move wae-d-aspp-rec-totals to wag-data-num2.
 		perform zx-add-subtract.
 		move wag-data-num2 to wae-d-aspp-rec-totals.
+		move wae-shpp-rec-totals to wag-data-num1.
+		move wae-d-shpp-rec-totals to wag-data-num2.
+		perform zx-add-subtract.
+		move wag-data-num2 to wae-d-shpp-rec-totals.
 		move wae-debt-totals to wag-data-num1.
 		move wae-d-debt-totals to wag-data-num2.
 		perform zx-add-subtract.
@@ -4159,6 +4539,10 @@
 		move wae-d-sl-totals to wag-data-num2.
 		perform zx-add-subtract.
 		move wag-data-num2 to wae-d-sl-totals.
+		move wae-pgl-totals to wag-data-num1.
+		move wae-d-pgl-totals to wag-data-num2.
+		perform zx-add-subtract.
+		move wag-data-num2 to wae-d-pgl-totals.
 		move wae-pri1-totals to wag-data-num1.
 		move wae-d-pri1-totals to wag-data-num2.
 		perform zx-add-subtract.
@@ -4169,6 +4553,11 @@
 		perform zx-add-subtract.
 		move wag-data-num2 to wae-d-ersni-totals.
 
+		move wae-erspen-totals to wag-data-num1.
+		move wae-d-erspen-totals to wag-data-num2.
+		perform zx-add-subtract.
+		move wag-data-num2 to wae-d-erspen-totals.
+
 		move wae-ees-a-totals to wag-data-num1.
 		move wae-d-ees-a-totals to wag-data-num2.
 		perform zx-add-subtract.
@@ -4382,6 +4771,8 @@
 			wae-sapi-totals
 			wae-sppi-totals
 			wae-asppi-totals
+			wae-shppi-totals
+			wae-shpp-totals
 			wae-ded-totals
 			wae-debt-totals
 			wae-n81-n123-tots
@@ -4397,6 +4788,7 @@
 			wae-comc3A-totals
 			wae-aeos-totals
 			wae-sl-totals
+			wae-pgl-totals
 			wae-comc2-totals
 			wae-comc3-totals
 			wae-cod1-totals
@@ -4412,6 +4804,7 @@
 			wae-niables-totals
 			wae-ees-totals
 			wae-ersni-totals
+			wae-erspen-totals
 			wae-ers-totals
 			wae-dss-totals
 			wab-methods
@@ -4429,6 +4822,7 @@
 			wae-sap-com-totals
 			wae-spp-com-totals
 			wae-aspp-com-totals
+			wae-shpp-com-totals
 			waa-notion-flag
 			wal-coin-analysis
 			wac-cash-vars
@@ -4440,7 +4834,8 @@
 			wae-smp-rec-totals
 			wae-sap-rec-totals
 			wae-spp-rec-totals
-			wae-aspp-rec-totals.
+			wae-aspp-rec-totals
+			wae-shpp-rec-totals.
 		close fa-pay-fl.
 		if wzz-io-err-code not = zero
 			perform zza-io-err.
@@ -4462,63 +4857,25 @@
 	dd-code-type						section.
 
 	dd000-start.
-		move 1 to wab-code-type.				pays
-		if wad-code not < "050" and not > "269"
-			go to dd999-exit.
-		if wad-code not < "550" and not > "659"
-			go to dd999-exit.
-		if wad-shuffle-code = "2720" or "2721"
-				   or "2722" or "2725"
-				   or "2723" or "2724"
-				   or "2727" or "2728"
-                   or "2726" or "2729"
-			go to dd999-exit.
-		move 2 to wab-code-type.				deds
-		if wad-code not < "300" and not > "363"
-			go to dd999-exit.
-		if wad-code not < "384" and not > "415"
-			go to dd999-exit.
-		if wad-code not < "430" and not > "537"
-			go to dd999-exit.
-		if wad-code not < "910" and not > "913"
-			go to dd999-exit.
-		if wad-code not < "920" and not > "925"
-			go to dd999-exit.
-		if wad-code = "928" or "946"
-			go to dd999-exit.
-		move 3 to wab-code-type.				tax
-		if wad-code not < "850" and not > "856"
-			go to dd999-exit.
-		move 4 to wab-code-type.				N.I.
-		if wad-code not < "700" and not > "793"
-			go to dd999-exit.
-		if wad-code not < "800" and not > "809"
-			go to dd999-exit.
-		move 5 to wab-code-type.				DSS
-		if wad-shuffle-code = "2701" or "7940"
-				   or "2707" or "2708"
-				   or "7943" or "7944" or "7946"
-			go to dd999-exit.
-		move 7 to wab-code-type.				3rd pty
-		if wad-code not < "280" and not > "299"
-			go to dd999-exit.
-		move 8 to wab-code-type.				net
-		if wad-code = "948" or "940"
-			go to dd999-exit.
-		move 9 to wab-code-type.				notl
-		if wad-code not < "274" and not > "279"
-			go to dd999-exit.
-		if wad-code not < "364" and not > "383"
-			go to dd999-exit.
-		if wad-code not < "416" and not > "429"
-			go to dd999-exit.
-		if wad-code not < "538" and not > "549"
-			go to dd999-exit.
-		if wad-code not < "660" and not > "699"
-			go to dd999-exit.
-		if wad-code not < "798" and not > "799"
+      * exact shuffle-code overrides (CODEXCP) take precedence over the
+      * bare-code range table, the same precedence the exception lists
+      * used to have over the range tests they sat inside.
+		move wad-shuffle-code to fzna-key.
+		read fzn-code-excep-fl
+			invalid key
+			move zero to fzna-code-type.
+		if wzz-io-err-code not = zero
+			perform zza-io-err.
+		if fzna-code-type not = zero
+			move fzna-code-type to wab-code-type
 			go to dd999-exit.
-		move zero to wab-code-type.
+		move wad-code to fzma-key.
+		read fzm-code-type-fl
+			invalid key
+			move zero to fzma-code-type.
+		if wzz-io-err-code not = zero
+			perform zza-io-err.
+		move fzma-code-type to wab-code-type.
 
 	dd999-exit.
 		exit.
@@ -4650,6 +5007,11 @@
 		perform zx-add-subtract.
 		move wag-data-num2 to wae-p-asppi-totals.
 
+		move wae-d-shppi-totals to wag-data-num1.
+		move wae-p-shppi-totals to wag-data-num2.
+		perform zx-add-subtract.
+		move wag-data-num2 to wae-p-shppi-totals.
+
 		move wae-d-smp-totals to wag-data-num1.
 		move wae-p-smp-totals to wag-data-num2.
 		perform zx-add-subtract.
@@ -4669,6 +5031,11 @@
 		perform zx-add-subtract.
 		move wag-data-num2 to wae-p-aspp-totals.
 
+		move wae-d-shpp-totals to wag-data-num1.
+		move wae-p-shpp-totals to wag-data-num2.
+		perform zx-add-subtract.
+		move wag-data-num2 to wae-p-shpp-totals.
+
 		move wae-d-ssp-rec-totals to wag-data-num1.
 		move wae-p-ssp-rec-totals to wag-data-num2.
 		perform zx-add-subtract.
@@ -4713,6 +5080,10 @@
 		move wae-p-aspp-com-totals to wag-data-num2.
 		perform zx-add-subtract.
 		move wag-data-num2 to wae-p-aspp-com-totals.
+		move wae-d-shpp-com-totals to wag-data-num1.
+		move wae-p-shpp-com-totals to wag-data-num2.
+		perform zx-add-subtract.
+		move wag-data-num2 to wae-p-shpp-com-totals.
 		move wae-d-smp-rec-totals to wag-data-num1.
 		move wae-p-smp-rec-totals to wag-data-num2.
 		perform zx-add-subtract.
@@ -4729,6 +5100,10 @@
 		move wae-p-aspp-rec-totals to wag-data-num2.
 		perform zx-add-subtract.
 		move wag-data-num2 to wae-p-aspp-rec-totals.
+		move wae-d-shpp-rec-totals to wag-data-num1.
+		move wae-p-shpp-rec-totals to wag-data-num2.
+		perform zx-add-subtract.
+		move wag-data-num2 to wae-p-shpp-rec-totals.
 		move wae-d-debt-totals to wag-data-num1.
 		move wae-p-debt-totals to wag-data-num2.
 		perform zx-add-subtract.
@@ -5080,6 +5455,10 @@
 		move wae-p-sl-totals to wag-data-num2.
 		perform zx-add-subtract.
 		move wag-data-num2 to wae-p-sl-totals.
+		move wae-d-pgl-totals to wag-data-num1.
+		move wae-p-pgl-totals to wag-data-num2.
+		perform zx-add-subtract.
+		move wag-data-num2 to wae-p-pgl-totals.
 		move wae-d-pri1-totals to wag-data-num1.
 		move wae-p-pri1-totals to wag-data-num2.
 		perform zx-add-subtract.
@@ -5090,6 +5469,11 @@
 		perform zx-add-subtract.
 		move wag-data-num2 to wae-p-ersni-totals.
 
+		move wae-d-erspen-totals to wag-data-num1.
+		move wae-p-erspen-totals to wag-data-num2.
+		perform zx-add-subtract.
+		move wag-data-num2 to wae-p-erspen-totals.
+
 		move wae-d-ees-a-totals to wag-data-num1.
 		move wae-p-ees-a-totals to wag-data-num2.
 		perform zx-add-subtract.
@@ -5257,10 +5641,12 @@
 			wae-d-sap-totals
 			wae-d-spp-totals
 			wae-d-aspp-totals
+			wae-d-shpp-totals
 			wae-d-smpi-totals
 			wae-d-sapi-totals
 			wae-d-sppi-totals
 			wae-d-asppi-totals
+			wae-d-shppi-totals
 			wae-d-ded-totals
 			wae-d-debt-totals
 			wae-d-round-totals
@@ -5284,11 +5670,13 @@
 			wae-ees-dept-totals
 			wae-ersni-dept-totals
 			wae-d-ersni-totals
+			wae-d-erspen-totals
 			wae-d-3rd-not-inc
 			wae-d-non-tax-totals
 			wae-d-ftc-totals
 			wae-d-aeos-totals
 			wae-d-sl-totals
+			wae-d-pgl-totals
 			wae-d-pri1-totals
 			wae-d-pri1-totals
 			wae-ave-totals
@@ -5298,6 +5686,7 @@
 			wae-sap-totals
 			wae-spp-totals
 			wae-aspp-totals
+			wae-shpp-totals
 			wae-ftc-totals
 			wae-aeos-totals
 			wae-pri1-totals
@@ -5305,6 +5694,7 @@
 			wae-sapi-totals
 			wae-sppi-totals
 			wae-asppi-totals
+			wae-shppi-totals
 			wae-ded-totals
 			wae-debt-totals
 			wae-round-totals
@@ -5326,6 +5716,7 @@
 			wae-niables-totals
 			wae-ees-totals
 			wae-ersni-totals
+			wae-erspen-totals
 			wae-ers-totals
 			wae-dss-totals
 			wab-methods
@@ -5339,11 +5730,13 @@
 			wae-d-sap-com-totals
 			wae-d-spp-com-totals
 			wae-d-aspp-com-totals
+			wae-d-shpp-com-totals
 			wae-d-ssp-rec-totals
 			wae-d-smp-rec-totals
 			wae-d-sap-rec-totals
 			wae-d-spp-rec-totals
 			wae-d-aspp-rec-totals
+			wae-d-shpp-rec-totals
 			waa-d-notion-flag
 			wae-d-3rd-totals
 			wae-3rd-totals
@@ -5360,7 +5753,8 @@
 			wae-n431-n519-tots
 			wae-n521-n533-tots
 			wae-comc1A-totals
-			wae-sl-totals.
+			wae-sl-totals
+			wae-pgl-totals.
 		close fb-pay-fl.
 		if wzz-io-err-code not = zero
 			perform zza-io-err.
@@ -5538,7 +5932,9 @@
 	dl000-start.
 		if fab-paid-other
 			add 1 to wab-other-cnt
-			add wae-result to wab-other-amt.
+			add wae-result to wab-other-amt
+			if wae-result < zero
+				perform yl001-write-negpay.
 		if fab-paid-cash
 			add 1 to wab-cash-cnt
 			add wae-result to wab-cash-amt
@@ -5547,17 +5943,51 @@
 			or fab-paid-giro
 			or fab-paid-bacs-bacs
 				add wae-result to wab-bank-amt
-				add 1 to wab-bank-cnt.
+				add 1 to wab-bank-cnt
+				if wae-result < zero
+					perform yl001-write-negpay
+					else
+					perform dl010-write-bacs.
 		if fab-paid-bacs-cash or fab-paid-giro-cash
 			if wad-code = "940"
 				add wae-result to wab-bank-amt
 				add 1 to wab-bank-cnt
+				if wae-result < zero
+					perform yl001-write-negpay
+					else
+					perform dl010-write-bacs
 			end-if
 			if wad-code = "948"
 				add 1 to wab-cash-cnt
 				add wae-result to wab-cash-amt
 				perform yl-cash-anal.
 
+	dl010-write-bacs.
+		if waa-bacs-mkr = zero
+			move 1 to waa-bacs-mkr
+			if waa-restart-active = zero
+				open output fg-bacs-fl
+				else
+				open extend fg-bacs-fl
+			end-if
+			if wzz-io-err-code not = zero
+				perform zza-io-err
+			end-if
+		end-if.
+		move "99" to fgb-transaction-code.
+		move fub-orig-sort-code to fgb-orig-sort-code.
+		move fub-orig-account-no to fgb-orig-account-no.
+		move fub-orig-account-name to fgb-orig-account-name.
+		move fab-bank-sort-code to fgb-dest-sort-code.
+		move fab-bank-acc-no to fgb-dest-account-no.
+		move fab-bank-acc-name to fgb-dest-account-name.
+		move fab-emp-name to fgb-reference.
+		move wae-result to fgb-amount.
+		move fac-pay-date to fgb-process-date.
+		write fg-bacs-record.
+		if wzz-io-err-code not = zero
+			perform zza-io-err.
+
 	dl999-exit.
 		exit.
 
@@ -5576,6 +6006,93 @@
 	dm999-exit.
 		exit.
 
+      *******************************************************************
+      * DN-WRITE-3RD-SCHED.						*
+      *   Captures one FH-3RD-FL record for every 3rd party deduction	*
+      *   (codes 280-299) calculated against an employee, so that	*
+      *   YO-3RD-SCHEDULE-PRT can print a full creditor/reference	*
+      *   schedule at the end of the run.				*
+      *******************************************************************
+      ///////////////////////////////////////////////////////////////////
+	dn-write-3rd-sched					section.
+
+	dn000-start.
+		if wae-result = zero
+			go to dn999-exit.
+		if waa-3rd-sched-mkr = zero
+			move 1 to waa-3rd-sched-mkr
+			if waa-restart-active = zero
+				open output fh-3rd-fl
+				else
+				open extend fh-3rd-fl
+			end-if
+			if wzz-io-err-code not = zero
+				perform zza-io-err
+			end-if
+		end-if.
+		move fbb-key to fha-key.
+		move waf-fv-run-date to fvb-date.
+		string wad-code-n wad-code delimited by size
+			into fvb-data-code.
+		read fv-variables-glossary
+			invalid key
+			move spaces to fvb-desc.
+		if wzz-io-err-code not = zero
+			perform zza-io-err.
+		move fvb-data-code to fha-code.
+		move fvb-desc to fha-desc.
+		move wae-result to fha-amount.
+		write fh-3rd-record.
+		if wzz-io-err-code not = zero
+			perform zza-io-err.
+
+	dn999-exit.
+		exit.
+
+      *******************************************************************
+      * DO-WRITE-CHECKPOINT.						*
+      *   Appends the department/sub-department that has just been	*
+      *   fully printed and posted to SUBDPAY/DEPTPAY/PRPAY to		*
+      *   FK-CHKPT-FL, so a run aborted by ZZA-IO-ERR can be restarted	*
+      *   from here instead of from department 1 (see BD-PRINTER-FL,	*
+      *   BA-OPEN-FILES and DP-CLEAR-CHECKPOINT).			*
+      *******************************************************************
+      ///////////////////////////////////////////////////////////////////
+	do-write-checkpoint					section.
+
+	do000-start.
+		move wad-save-dept to fka-dept.
+		move wad-save-sub to fka-sub-dept.
+		write fk-chkpt-record.
+		if wzz-io-err-code not = zero
+			perform zza-io-err.
+
+	do999-exit.
+		exit.
+
+      *******************************************************************
+      * DP-CLEAR-CHECKPOINT.						*
+      *   Truncates FK-CHKPT-FL back to empty once a run has completed	*
+      *   a full pass without a fatal I/O error, so the next day's run	*
+      *   starts fresh from department 1 rather than skipping ahead on	*
+      *   a stale checkpoint. Performed once per pass from AA100-LOOP,	*
+      *   after BE-CLOSE-FILES - ZZA-IO-ERR's STOP RUN means this is	*
+      *   never reached on an aborted run.				*
+      *******************************************************************
+      ///////////////////////////////////////////////////////////////////
+	dp-clear-checkpoint					section.
+
+	dp000-start.
+		open output fk-chkpt-fl.
+		if wzz-io-err-code not = zero
+			perform zza-io-err.
+		close fk-chkpt-fl.
+		if wzz-io-err-code not = zero
+			perform zza-io-err.
+
+	dp999-exit.
+		exit.
+
       *******************************************************************
       * YA-PAY-PRT.							*
       *   This section, prints the PAYMENTS section of the print.	*
@@ -5859,7 +6376,7 @@
 		move wae-aspp-totals to waf-data.
 		perform zb-format-line.
 		if waa-fmt-flag not = zero
-			go to ya050-ftc-paid.
+			go to ya049-shpp-instalment.
 		if waa-special-prt = zero
 			string "      ASPP PAID         " waf-fmt-line
 				delimited by size into waf-print-line
@@ -5868,7 +6385,41 @@
 				delimited by size into waf-print-line.
 		perform za-print-line.
 
-	ya050-ftc-paid.
+	ya049-shpp-instalment.
+		if waa-print-flag = 2
+			move wae-d-shppi-totals to wae-shppi-totals.
+		if waa-print-flag = 3
+			move wae-p-shppi-totals to wae-shppi-totals.
+		move wae-shppi-totals to waf-data.
+		perform zb-format-line.
+		if waa-fmt-flag not = zero
+			go to ya050-shpp-paid.
+		if waa-special-prt = zero
+			string "      SHPP INSTALMENT   " waf-fmt-line
+				delimited by size into waf-print-line
+		else
+			string " 2270 SHPP INSTALMENT   " waf-fmt-line
+				delimited by size into waf-print-line.
+		perform za-print-line.
+
+	ya050-shpp-paid.
+		if waa-print-flag = 2
+			move wae-d-shpp-totals to wae-shpp-totals.
+		if waa-print-flag = 3
+			move wae-p-shpp-totals to wae-shpp-totals.
+		move wae-shpp-totals to waf-data.
+		perform zb-format-line.
+		if waa-fmt-flag not = zero
+			go to ya051-ftc-paid.
+		if waa-special-prt = zero
+			string "      SHPP PAID         " waf-fmt-line
+				delimited by size into waf-print-line
+		else
+			string " 0273 SHPP PAID         " waf-fmt-line
+				delimited by size into waf-print-line.
+		perform za-print-line.
+
+	ya051-ftc-paid.
 		if waa-print-flag = 2
 			move wae-d-ftc-totals to wae-ftc-totals.
 		if waa-print-flag = 3
@@ -5924,6 +6475,7 @@
 			move wae-d-n521-n533-tots to wae-n521-n533-tots
 			move wae-d-aeos-totals to wae-aeos-totals
 			move wae-d-sl-totals to wae-sl-totals
+			move wae-d-pgl-totals to wae-pgl-totals
 			move wae-d-pri1-totals to wae-pri1-totals.
 		if waa-print-flag = 3
 			move wae-p-n325-n363-tots to wae-n325-n363-tots
@@ -5931,6 +6483,7 @@
 			move wae-p-n521-n533-tots to wae-n521-n533-tots
 			move wae-p-aeos-totals to wae-aeos-totals
 			move wae-p-sl-totals to wae-sl-totals
+			move wae-p-pgl-totals to wae-pgl-totals
 			move wae-p-pri1-totals to wae-pri1-totals.
 		move low-values to fa-key fb-key fc-key.
 		if waa-print-flag = 1
@@ -6319,7 +6872,7 @@
 		move wae-sl-totals to waf-data.
 		perform zb-format-line.
 		if waa-fmt-flag not = zero
-			go to yb120-debt.
+			go to yb120-pgl.
 		if waa-special-prt = zero
 			string "      STUDENT LOAN      " waf-fmt-line
 				delimited by size into waf-print-line
@@ -6328,7 +6881,24 @@
 				delimited by size into waf-print-line.
 		perform za-print-line.
 
-	yb120-debt.
+	yb120-pgl.
+		if waa-print-flag = 2
+			move wae-d-pgl-totals to wae-pgl-totals.
+		if waa-print-flag = 3
+			move wae-p-pgl-totals to wae-pgl-totals.
+		move wae-pgl-totals to waf-data.
+		perform zb-format-line.
+		if waa-fmt-flag not = zero
+			go to yb125-debt.
+		if waa-special-prt = zero
+			string "      PGL LOAN          " waf-fmt-line
+				delimited by size into waf-print-line
+		else
+			string " 5912 PGL LOAN          " waf-fmt-line
+				delimited by size into waf-print-line.
+		perform za-print-line.
+
+	yb125-debt.
 		if waa-print-flag = 2
 			move wae-d-debt-totals to wae-debt-totals.
 		if waa-print-flag = 3
@@ -6993,6 +7563,8 @@
 				wae-spp-com-totals
 			move wae-d-aspp-com-totals to
 				wae-aspp-com-totals
+			move wae-d-shpp-com-totals to
+				wae-shpp-com-totals
 			move wae-d-smp-totals to
 				wae-smp-totals
 			move wae-d-sap-totals to
@@ -7001,6 +7573,8 @@
 				wae-spp-totals
 			move wae-d-aspp-totals to
 				wae-aspp-totals
+			move wae-d-shpp-totals to
+				wae-shpp-totals
 			move wae-d-smp-rec-totals to
 				wae-smp-rec-totals
 			move wae-d-sap-rec-totals to
@@ -7009,8 +7583,12 @@
 				wae-spp-rec-totals
 			move wae-d-aspp-rec-totals to
 				wae-aspp-rec-totals
+			move wae-d-shpp-rec-totals to
+				wae-shpp-rec-totals
 			move wae-d-sl-totals to
 				wae-sl-totals
+			move wae-d-pgl-totals to
+				wae-pgl-totals
 			move wae-d-ftc-totals to
 				wae-ftc-totals.
 		if waa-print-flag = 3
@@ -7024,6 +7602,8 @@
 				wae-spp-com-totals
 			move wae-p-aspp-com-totals to
 				wae-aspp-com-totals
+			move wae-p-shpp-com-totals to
+				wae-shpp-com-totals
 			move wae-p-smp-totals to
 				wae-smp-totals
 			move wae-p-sap-totals to
@@ -7032,6 +7612,8 @@
 				wae-spp-totals
 			move wae-p-aspp-totals to
 				wae-aspp-totals
+			move wae-p-shpp-totals to
+				wae-shpp-totals
 			move wae-p-smp-rec-totals to
 				wae-smp-rec-totals
 			move wae-p-sap-rec-totals to
@@ -7040,8 +7622,12 @@
 				wae-spp-rec-totals
 			move wae-p-aspp-rec-totals to
 				wae-aspp-rec-totals
+			move wae-p-shpp-rec-totals to
+				wae-shpp-rec-totals
 			move wae-p-sl-totals to
 				wae-sl-totals
+			move wae-p-pgl-totals to
+				wae-pgl-totals
 			move wae-p-ftc-totals to
 				wae-ftc-totals.
 		perform zy-ssp-recovery.
@@ -7050,16 +7636,20 @@
 			and wae-sap-rec-totals = zero
 			and wae-spp-rec-totals = zero
 			and wae-aspp-rec-totals = zero
+			and wae-shpp-rec-totals = zero
 			and wae-smp-com-totals = zero
 			and wae-sap-com-totals = zero
 			and wae-spp-com-totals = zero
 			and wae-aspp-com-totals = zero
+			and wae-shpp-com-totals = zero
 			and wae-smp-totals = zero
 			and wae-sap-totals = zero
 			and wae-spp-totals = zero
 			and wae-aspp-totals = zero
+			and wae-shpp-totals = zero
 			and wae-nitot-totals = zero
 			and wae-sl-totals = zero
+			and wae-pgl-totals = zero
 			and wae-ftc-totals = zero
 				go to ye999-exit.
 
@@ -7163,11 +7753,11 @@
 
 	ye018-aspp-recovery.
 		if waa-use-nicalc5-mkr = zero
-			go to ye020-smp-compensation.
+			go to ye019-shpp-recovery.
 		move wae-aspp-rec-totals to waf-data.
 		perform zb-format-line.
 		if waa-fmt-flag not = zero
-			go to ye020-smp-compensation.
+			go to ye019-shpp-recovery.
 		if waa-summ-flag not = zero
 			if waa-print-flag = 2
 				move wae-aspp-rec-pay(5) to wad-summ-amt
@@ -7189,6 +7779,34 @@
 					into waf-print-line.
 		perform za-print-line.
 
+	ye019-shpp-recovery.
+		if waa-use-nicalc5-mkr = zero
+			go to ye020-smp-compensation.
+		move wae-shpp-rec-totals to waf-data.
+		perform zb-format-line.
+		if waa-fmt-flag not = zero
+			go to ye020-smp-compensation.
+		if waa-summ-flag not = zero
+			if waa-print-flag = 2
+				move wae-shpp-rec-pay(5) to wad-summ-amt
+				move 18 to wad-summ-cnt
+				perform xi-update-summ-fl.
+		if waa-print-flag = 3
+			add wae-shpp-rec-pay(5) to wae-p-summ(18).
+		if waa-special-prt = zero
+			string "     SHPP REC AT "
+				waf-smp-rec-fmt
+				"%" waf-fmt-line
+					delimited by size
+					into waf-print-line
+			else
+			string "0273 SHPP REC AT "
+				waf-smp-rec-fmt
+				"%" waf-fmt-line
+					delimited by size
+					into waf-print-line.
+		perform za-print-line.
+
 	ye020-smp-compensation.
 		move wae-smp-com-totals to waf-data.
 		perform zb-format-line.
@@ -7221,6 +7839,14 @@
 				delimited by size into waf-print-line
 			perform za-print-line.
 
+	ye024-shpp-compensation.
+		move wae-shpp-com-totals to waf-data.
+		perform zb-format-line.
+		if waa-fmt-flag = zero
+			string "     SHPP COMPENSATION " waf-fmt-line
+				delimited by size into waf-print-line
+			perform za-print-line.
+
 	ye025-sl-totals.
 		move wae-sl-totals to waf-data.
 		if waa-summ-flag not = zero
@@ -7232,7 +7858,7 @@
 			add wae-sl-tot(5) to wae-p-summ(2).
 		perform zb-format-line.
 		if waa-fmt-flag not = zero
-			go to ye030-ftc-totals.
+			go to ye026-pgl-totals.
 		if waa-special-prt = zero
 			string "      STUDENT LOANS     " waf-fmt-line
 				delimited by size into waf-print-line
@@ -7241,6 +7867,26 @@
 				delimited by size into waf-print-line.
 		perform za-print-line.
 
+	ye026-pgl-totals.
+		move wae-pgl-totals to waf-data.
+		if waa-summ-flag not = zero
+			if waa-print-flag = 2
+				move wae-pgl-tot(5) to wad-summ-amt
+				move 17 to wad-summ-cnt
+				perform xi-update-summ-fl.
+		if waa-print-flag = 3
+			add wae-pgl-tot(5) to wae-p-summ(17).
+		perform zb-format-line.
+		if waa-fmt-flag not = zero
+			go to ye030-ftc-totals.
+		if waa-special-prt = zero
+			string "      PGL LOANS         " waf-fmt-line
+				delimited by size into waf-print-line
+		else
+			string " 5912 PGL LOANS         " waf-fmt-line
+				delimited by size into waf-print-line.
+		perform za-print-line.
+
 	ye030-ftc-totals.
 		move wae-ftc-totals to waf-data.
 		if waa-summ-flag not = zero
@@ -7277,6 +7923,10 @@
 		perform zx-add-subtract.
 		move wae-aspp-com-totals to wag-data-num1.
 		perform zx-add-subtract.
+		move wae-shpp-rec-totals to wag-data-num1.
+		perform zx-add-subtract.
+		move wae-shpp-com-totals to wag-data-num1.
+		perform zx-add-subtract.
 		move wae-ssp-rec-totals to wag-data-num1.
 		perform zx-add-subtract.
 		move wae-ftc-totals to wag-data-num1.
@@ -7287,6 +7937,8 @@
 		perform zx-add-subtract.
 		move wae-sl-totals to wag-data-num1.
 		perform zx-add-subtract.
+		move wae-pgl-totals to wag-data-num1.
+		perform zx-add-subtract.
 		move wag-data-num2 to wae-dss-tote waf-data.
 		perform zb-format-line.
 		if waa-fmt-flag = zero
@@ -7320,7 +7972,10 @@
 				wae-spp-rec-totals
 			move wae-d-aspp-rec-totals to
 				wae-aspp-rec-totals
+			move wae-d-shpp-rec-totals to
+				wae-shpp-rec-totals
 			move wae-d-ersni-totals to wae-ersni-totals
+			move wae-d-erspen-totals to wae-erspen-totals
 			move wae-d-gross-totals to wae-gross-totals
 			move wae-d-3rd-totals to wae-3rd-totals
 			move wae-d-3rd-not-inc to wae-3rd-not-inc
@@ -7335,7 +7990,10 @@
 				wae-spp-rec-totals
 			move wae-p-aspp-rec-totals to
 				wae-aspp-rec-totals
+			move wae-p-shpp-rec-totals to
+				wae-shpp-rec-totals
 			move wae-p-ersni-totals to wae-ersni-totals
+			move wae-p-erspen-totals to wae-erspen-totals
 			move wae-p-gross-totals to wae-gross-totals
 			move wae-p-3rd-totals to wae-3rd-totals
 			move wae-p-3rd-not-inc to wae-3rd-not-inc
@@ -7343,6 +8001,7 @@
 				go to yg999-exit.
 		if wae-3rd-totals = zero
 			and wae-ersni-totals = zero
+			and wae-erspen-totals = zero
 				go to yg045-total-cost.
 		move "3RD PARTIES:" to waf-print-line.	
 		move 1 to wab-margin.
@@ -7414,13 +8073,26 @@
 		perform za-print-line.
 
 	yg040-ers-pension.
-		go to yg045-total-cost.
+		move wae-erspen-totals to waf-data.
+		perform zb-format-line.
+		if waa-fmt-flag not = zero
+			go to yg045-total-cost.
+		if waa-special-prt = zero
+			string "      NET ERS PENSION   " waf-fmt-line
+				delimited by size into waf-print-line
+		else
+			string " 0795      NET ERS PENSN" waf-fmt-line
+				delimited by size into waf-print-line.
+		perform za-print-line.
 
 	yg045-total-cost.
 		move wae-ersni-totals to wag-data-num1.
 		move wae-3rd-totals to wae-save-3rd-totals.
 		move wae-3rd-totals to wag-data-num2.
 		perform zx-add-subtract.
+		move wae-erspen-totals to wag-data-num1.
+		move 1 to waa-add-sub-flag.
+		perform zx-add-subtract.
 		move wae-gross-totals to wag-data-num1.
 		perform zx-add-subtract.
 		move wag-data-num2 to wae-3rd-totals.
@@ -7439,6 +8111,9 @@
 		move wae-aspp-com-totals to wag-data-num1.
 		move 1 to waa-add-sub-flag.
 		perform zx-add-subtract.
+		move wae-shpp-com-totals to wag-data-num1.
+		move 1 to waa-add-sub-flag.
+		perform zx-add-subtract.
 		move wae-smp-rec-totals to wag-data-num1.
 		move 1 to waa-add-sub-flag.
 		perform zx-add-subtract.
@@ -7451,6 +8126,9 @@
 		move wae-aspp-rec-totals to wag-data-num1.
 		move 1 to waa-add-sub-flag.
 		perform zx-add-subtract.
+		move wae-shpp-rec-totals to wag-data-num1.
+		move 1 to waa-add-sub-flag.
+		perform zx-add-subtract.
 		move 1 to waa-add-sub-flag.
 		move wae-3rd-not-inc to wag-data-num1.
 		perform zx-add-subtract.
@@ -7787,16 +8465,28 @@
 	yl000-start.
 		move zero to wal-cash-group.
 		if wae-result < zero
-			display "-P? ca NEGATIVE NET PAY CALCULATED"
+			perform yl001-write-negpay
 			go to yl999-exit.
 		move wae-result to wal-net-pay.
 		if wal-net-pay = zero
 			go to yl999-exit.
 		if waa-coinage-mkr = zero
 			move 1 to waa-coinage-mkr
-			open output ff-coinage-fl
+			if waa-restart-active = zero
+				open output ff-coinage-fl
+				if wzz-io-err-code not = zero
+					perform zza-io-err
+				end-if
+				close ff-coinage-fl
+				if wzz-io-err-code not = zero
+					perform zza-io-err
+				end-if
+			end-if
+			open i-o ff-coinage-fl
 			if wzz-io-err-code not = zero
-				perform zza-io-err.
+				perform zza-io-err
+			end-if
+		end-if.
 		move fab-key to fcf-key.
 		move zero to fcf-amounts.
 		move wae-result to wak-cash-amt.
@@ -7806,6 +8496,26 @@
 				add 1 to wac-csh-cnts(5)
 				add 1 to fcf-amt(5)
 				subtract 1 from wal-pounds.
+		go to yl005-test-50.
+
+	yl001-write-negpay.
+		if waa-negpay-mkr = zero
+			move 1 to waa-negpay-mkr
+			if waa-restart-active = zero
+				open output fi-negpay-fl
+				else
+				open extend fi-negpay-fl
+			end-if
+			if wzz-io-err-code not = zero
+				perform zza-io-err
+			end-if
+		end-if.
+		move fab-key to fia-key.
+		move fab-emp-name to fia-emp-name.
+		move wae-result to fia-amount.
+		write fi-negpay-record.
+		if wzz-io-err-code not = zero
+			perform zza-io-err.
 
 	yl005-test-50.
 		if wal-pounds < 50
@@ -7977,7 +8687,180 @@
 		exit.
 
       *******************************************************************
+      * YO-3RD-SCHEDULE-PRT.						*
+      *   Prints the end of run 3rd party creditor/reference schedule	*
+      *   built up by DN-WRITE-3RD-SCHED - one line per employee per	*
+      *   attachment of earnings order/court order/pension scheme	*
+      *   deduction, in place of a single lump 3RD PARTIES total.	*
+      *******************************************************************
+      ///////////////////////////////////////////////////////////////////
+	yo-3rd-schedule-prt					section.
+
+	yo000-start.
+		if waa-3rd-sched-mkr = zero
+			go to yo999-exit.
+		close fh-3rd-fl.
+		if wzz-io-err-code not = zero
+			perform zza-io-err.
+		open input fh-3rd-fl.
+		if wzz-io-err-code not = zero
+			perform zza-io-err.
+		move "3RD PARTY SCHEDULE - BY EMPLOYEE:" to
+			waf-print-line.
+		move 1 to wab-margin.
+		move zero to waa-prt-eof.
+		perform za-print-line.
+
+	yo005-read-next.
+		read fh-3rd-fl next record
+			at end
+			move 1 to waa-prt-eof.
+		if wzz-io-err-code not = zero
+			perform zza-io-err.
+		if waa-prt-eof not = zero
+			go to yo010-close.
+		move fha-dept to wao-dept.
+		move fha-sub-dept to wao-sub-dept.
+		move fha-employee to wao-employee.
+		move fha-code to wao-code.
+		move fha-desc to wao-desc.
+		divide fha-amount by 100 giving wao-amount.
+		move 1 to wab-margin.
+		move wao-3rd-sched-line to waf-print-line.
+		perform za-print-line.
+		go to yo005-read-next.
+
+	yo010-close.
+		close fh-3rd-fl.
+		if wzz-io-err-code not = zero
+			perform zza-io-err.
+
+	yo999-exit.
+		exit.
+
+      *******************************************************************
+      ///////////////////////////////////////////////////////////////////
+	yp-negpay-prt						section.
+
+	yp000-start.
+		if waa-negpay-mkr = zero
+			go to yp999-exit.
+		close fi-negpay-fl.
+		if wzz-io-err-code not = zero
+			perform zza-io-err.
+		open input fi-negpay-fl.
+		if wzz-io-err-code not = zero
+			perform zza-io-err.
+		move "NEGATIVE NET PAY EXCEPTIONS:" to
+			waf-print-line.
+		move 1 to wab-margin.
+		move zero to waa-prt-eof.
+		perform za-print-line.
+
+	yp005-read-next.
+		read fi-negpay-fl next record
+			at end
+			move 1 to waa-prt-eof.
+		if wzz-io-err-code not = zero
+			perform zza-io-err.
+		if waa-prt-eof not = zero
+			go to yp010-close.
+		move fia-dept to wap-dept.
+		move fia-sub-dept to wap-sub-dept.
+		move fia-employee to wap-employee.
+		move fia-emp-name to wap-emp-name.
+		divide fia-amount by 100 giving wap-amount.
+		move 1 to wab-margin.
+		move wap-negpay-line to waf-print-line.
+		perform za-print-line.
+		go to yp005-read-next.
+
+	yp010-close.
+		close fi-negpay-fl.
+		if wzz-io-err-code not = zero
+			perform zza-io-err.
+
+	yp999-exit.
+		exit.
+
+      ******************************************************************
+      * YQ-CASH-REQN-PRT.						*
+      *   Re-reads FF-COINAGE-FL, the cash requisition file built up	*
+      *   by YL-CASH-ANAL one record per employee paid in cash, and	*
+      *   prints a single consolidated denomination breakdown	*
+      *   totalling every record written this run - the cash order	*
+      *   figures, in one place, that the bank requires.		*
+      ******************************************************************
       ///////////////////////////////////////////////////////////////////
+	yq-cash-reqn-prt					section.
+
+	yq000-start.
+		if waa-coinage-mkr = zero
+			go to yq999-exit.
+		close ff-coinage-fl.
+		if wzz-io-err-code not = zero
+			perform zza-io-err.
+		open input ff-coinage-fl.
+		if wzz-io-err-code not = zero
+			perform zza-io-err.
+		move zero to war-cash-reqn-totals.
+		move zero to waa-prt-eof.
+
+	yq005-read-next.
+		read ff-coinage-fl next record
+			at end
+			move 1 to waa-prt-eof.
+		if wzz-io-err-code not = zero
+			perform zza-io-err.
+		if waa-prt-eof not = zero
+			go to yq010-print.
+		perform varying wab-cnt from 1 by 1 until wab-cnt > 11
+			add fcf-amt(wab-cnt) to war-reqn-cnts(wab-cnt)
+		end-perform.
+		add fcf-cash to war-reqn-cash.
+		go to yq005-read-next.
+
+	yq010-print.
+		move "CASH REQUISITION SUMMARY FOR THIS RUN:" to
+			waf-print-line.
+		move 1 to wab-margin.
+		perform za-print-line.
+		move wac-ft-line5 to waf-print-line.
+		perform za-print-line.
+		perform varying wab-cnt from 1 by 1 until wab-cnt > 11
+			move war-reqn-cnts(wab-cnt) to
+				wac-cash-cnts(wab-cnt)
+		end-perform.
+		move wac-ft-line6 to waf-print-line.
+		perform za-print-line.
+		divide war-reqn-cash by 100 giving waf-divide.
+		move waf-divide to wac-cash-amt.
+		move wac-cash-amt to wac-csh-amt(12).
+		multiply war-reqn-cnts(1) by 50 giving wac-csh-amt(1).
+		multiply war-reqn-cnts(2) by 20 giving wac-csh-amt(2).
+		multiply war-reqn-cnts(3) by 10 giving wac-csh-amt(3).
+		multiply war-reqn-cnts(4) by 5 giving wac-csh-amt(4).
+		multiply war-reqn-cnts(5) by 1 giving wac-csh-amt(5).
+		multiply war-reqn-cnts(6) by 50 giving wae-result.
+		divide wae-result by 100 giving wac-csh-amt(6).
+		multiply war-reqn-cnts(7) by 20 giving wae-result.
+		divide wae-result by 100 giving wac-csh-amt(7).
+		multiply war-reqn-cnts(8) by 10 giving wae-result.
+		divide wae-result by 100 giving wac-csh-amt(8).
+		multiply war-reqn-cnts(9) by 5 giving wae-result.
+		divide wae-result by 100 giving wac-csh-amt(9).
+		multiply war-reqn-cnts(10) by 2 giving wae-result.
+		divide wae-result by 100 giving wac-csh-amt(10).
+		divide war-reqn-cnts(11) by 100 giving wac-csh-amt(11).
+		move wac-ft-line7 to waf-print-line.
+		perform za-print-line.
+		move zero to wab-margin.
+
+	yq999-exit.
+		exit.
+
+      ******************************************************************
+      //////////////////////////////////////////////////////////////////
 	za-print-line						section.
 
 	za000-start.
@@ -8249,6 +9132,29 @@
 	xe999-exit.
 		exit.
 
+      *******************************************************************
+      ///////////////////////////////////////////////////////////////////
+      *  XF-PRINT-SUMM-EXTRA - PGL/SHPP-RECOVERY LINES FOR THE CURRENT
+      *  FD-SUMM-FL RECORD, PERFORMED FROM XH600-PAR/XJ600-PAR. FD-AMT
+      *  (17)/(18) ARE NOT PART OF EITHER REPORT'S OWN COLUMN TABLE, SO
+      *  THEY ARE PRINTED AS THEIR OWN LABELLED LINES INSTEAD.
+	xf-print-summ-extra					section.
+
+	xf000-start.
+		move spaces to waf-summ-extra-line.
+		move "PGL LOANS" to waf-summ-extra-label.
+		divide 100 into fd-amt(17) giving waf-summ-extra-amt.
+		move waf-summ-extra-line to waf-print-line.
+		perform za-print-line.
+		move spaces to waf-summ-extra-line.
+		move "SHPP RECOVERED" to waf-summ-extra-label.
+		divide 100 into fd-amt(18) giving waf-summ-extra-amt.
+		move waf-summ-extra-line to waf-print-line.
+		perform za-print-line.
+
+	xf999-exit.
+		exit.
+
       *******************************************************************
       ///////////////////////////////////////////////////////////////////
 	xh-print-dss-summary					section.
@@ -8301,6 +9207,7 @@
 		end-perform.
 		move waf-fmt-line to waf-print-line.
 		perform za-print-line.
+		perform xf-print-summ-extra.
 		if waa-summ-flag not = zero
 			go to xh550-loop.
 
@@ -8481,6 +9388,7 @@
 		end-perform.
 		move waf-fmt-line to waf-print-line.
 		perform za-print-line.
+		perform xf-print-summ-extra.
 		if waa-summ-flag not = zero
 			go to xj550-loop.
 
@@ -8561,6 +9469,62 @@
 	xj999-exit.
 		exit.
 
+      *******************************************************************
+      ///////////////////////////////////////////////////////////////////
+      *  XK-WRITE-RTI-FL - WRITES THE SAME PER-TAX-DISTRICT TOTALS AS
+      *  XH-PRINT-DSS-SUMMARY/XJ-PRINT-DSS-SUMMARY OUT TO FL-RTI-FL, AN
+      *  ELECTRONIC RETURN SUBMITTABLE ALONGSIDE THE PAPER P32 SUMMARY.
+	xk-write-rti-fl						section.
+
+	xk000-start.
+		if fac-run-type = "A" or "T"
+			go to xk999-exit.
+		open output fl-rti-fl.
+		if wzz-io-err-code not = zero
+			perform zza-io-err.
+		if waa-summ-flag = zero
+			move wae-summary-payroll-totals to fd-amounts
+			move fub-tax-district-num to fd-td
+			move fub-ers-ref-number to fd-ref
+			perform xk600-write
+			go to xk900-close.
+		move low-values to fd-key.
+		start fd-summ-fl key not < fd-key
+			invalid key
+			go to xk900-close.
+		if wzz-io-err-code not = zero
+			perform zza-io-err.
+
+	xk550-loop.
+		read fd-summ-fl next record
+			at end
+			go to xk900-close.
+		if wzz-io-err-code not = zero
+			perform zza-io-err.
+		perform xk600-write.
+		go to xk550-loop.
+
+	xk600-write.
+		move fd-td to fla-td.
+		move fd-ref to fla-ref.
+		perform varying wab-cnt from 1 by 1 until wab-cnt > 13
+			divide 100 into fd-amt(wab-cnt)
+				giving fla-amt(wab-cnt)
+		end-perform.
+		divide 100 into fd-amt(17) giving fla-amt(14).
+		divide 100 into fd-amt(18) giving fla-amt(15).
+		write fl-rti-record.
+		if wzz-io-err-code not = zero
+			perform zza-io-err.
+
+	xk900-close.
+		close fl-rti-fl.
+		if wzz-io-err-code not = zero
+			perform zza-io-err.
+
+	xk999-exit.
+		exit.
+
       *******************************************************************
       ///////////////////////////////////////////////////////////////////
 	z-general						section.
